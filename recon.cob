@@ -0,0 +1,204 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. RECON.
+000120 AUTHOR. D-CHAMBERS.
+000130 INSTALLATION. BATCH-SYSTEMS.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------*
+000170* RECON INDEPENDENTLY RECOMPUTES THE FIBONACCI SEQUENCE FROM   *
+000180* WS-A=0 / WS-B=1 AND COMPARES EVERY TERM, PLUS A CONTROL      *
+000190* TOTAL, AGAINST THE FIBOUT FILE PRODUCED BY HELLO - THE SAME  *
+000200* WAY OTHER BATCH FEEDS ARE BALANCED BEFORE BEING TREATED AS   *
+000210* FINAL.                                                       *
+000220*--------------------------------------------------------------*
+000230* MODIFICATION HISTORY                                        *
+000240*--------------------------------------------------------------*
+000250* DATE       INIT  DESCRIPTION                                 *
+000260* 08/09/2026 DLC   ORIGINAL VERSION.                            *
+000265* 08/09/2026 DLC   FIBOUT NOW ENDS WITH A TRAILER RECORD -      *
+000266*                  RECON BALANCES THE DETAIL RECORDS IT READS   *
+000267*                  AGAINST THE TRAILER'S TERM COUNT AND CONTROL *
+000268*                  TOTAL INSTEAD OF TREATING EVERY RECORD AS A  *
+000269*                  DETAIL RECORD.                                *
+000270* 08/09/2026 DLC   RECON NOW READS THE SAME PARMIN CARD HELLO   *
+000271*                  USED (SHARED FIBPARM COPYBOOK) SO A SEEDED   *
+000272*                  RUN'S STARTING PAIR IS RECOMPUTED FROM THE   *
+000273*                  ACTUAL SEED INSTEAD OF ALWAYS ASSUMING 0/1.  *
+000275* 08/09/2026 DLC   FIBIN-FILE NOW HAS A FILE STATUS CLAUSE AND  *
+000276*                  1000-INITIALIZE CHECKS IT AFTER THE OPEN -   *
+000277*                  A MISSING/MISASSIGNED FIBOUT DATA SET NOW    *
+000278*                  DRIVES RECON'S OWN RC=16 ABEND PATH INSTEAD  *
+000279*                  OF AN UNCONTROLLED LIBCOB RUNTIME ERROR.     *
+000280*--------------------------------------------------------------*
+000285
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT FIBIN-FILE ASSIGN TO FIBIN
+000330         ORGANIZATION IS SEQUENTIAL
+000331         FILE STATUS IS WS-FIBIN-STATUS.
+000335     SELECT OPTIONAL PARM-FILE ASSIGN TO PARMIN
+000336         ORGANIZATION IS SEQUENTIAL.
+000340
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  FIBIN-FILE
+000380     RECORDING MODE IS F
+000390     LABEL RECORDS ARE STANDARD.
+000400     COPY FIBREC.
+000405
+000406 FD  PARM-FILE
+000407     RECORDING MODE IS F
+000408     LABEL RECORDS ARE STANDARD.
+000409     COPY FIBPARM.
+000410
+000420 WORKING-STORAGE SECTION.
+000430*--------------------------------------------------------------*
+000440* RECONCILIATION WORK FIELDS                                  *
+000450*--------------------------------------------------------------*
+000460 01  WS-A                     PIC 9(05) VALUE 0.
+000470 01  WS-B                     PIC 9(05) VALUE 1.
+000480 01  WS-C                     PIC 9(05).
+000490 01  WS-EXPECTED-C             PIC 9(05).
+000500
+000510 01  WS-SWITCHES.
+000520     05  WS-EOF-SW             PIC X(01) VALUE 'N'.
+000530         88  WS-EOF                       VALUE 'Y'.
+000540     05  WS-MISMATCH-SW        PIC X(01) VALUE 'N'.
+000550         88  WS-MISMATCH                  VALUE 'Y'.
+000560     05  WS-ABEND-SW           PIC X(01) VALUE 'N'.
+000570         88  WS-ABEND                     VALUE 'Y'.
+000575 01  WS-FIBIN-STATUS           PIC X(02) VALUE '00'.
+000580
+000590 01  WS-MISMATCH-COUNT         PIC 9(05) VALUE 0.
+000600 01  WS-ACTUAL-TOTAL           PIC 9(09) VALUE 0.
+000610 01  WS-RECALC-TOTAL           PIC 9(09) VALUE 0.
+000615 01  WS-DETAIL-COUNT           PIC 9(05) VALUE 0.
+000620
+000630 PROCEDURE DIVISION.
+000640 0000-MAINLINE.
+000650     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000660     PERFORM 2000-RECONCILE THRU 2000-EXIT
+000670         TEST AFTER UNTIL WS-EOF OR WS-ABEND.
+000680     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000690     GO TO 9999-EXIT.
+000700
+000710 1000-INITIALIZE.
+000720     DISPLAY '==========================================='.
+000730     DISPLAY 'RECON - FIBONACCI SEQUENCE RECONCILIATION'.
+000740     PERFORM 1100-READ-PARM THRU 1100-EXIT.
+000750     OPEN INPUT FIBIN-FILE.
+000755     IF WS-FIBIN-STATUS NOT = '00'
+000756         DISPLAY 'RECON - ABEND - FIBIN OPEN FAILED, STATUS '
+000757             WS-FIBIN-STATUS
+000758         SET WS-ABEND TO TRUE
+000759         SET WS-EOF TO TRUE
+000760         GO TO 1000-EXIT
+000761     END-IF.
+000770     READ FIBIN-FILE
+000780         AT END
+000790             SET WS-EOF TO TRUE
+000800     END-READ.
+000810 1000-EXIT.
+000820     EXIT.
+000825
+000830 1100-READ-PARM.
+000840     INITIALIZE PARM-RECORD.
+000850     OPEN INPUT PARM-FILE.
+000860     READ PARM-FILE
+000870         AT END
+000880             CONTINUE
+000890     END-READ.
+000900     CLOSE PARM-FILE.
+000910     IF PARM-SEED-SUPPLIED AND PARM-SEED-A NUMERIC
+000920             AND PARM-SEED-B NUMERIC
+000930         MOVE PARM-SEED-A TO WS-A
+000940         MOVE PARM-SEED-B TO WS-B
+000950     END-IF.
+000960 1100-EXIT.
+000970     EXIT.
+000980
+000990 2000-RECONCILE.
+001000     IF NOT WS-EOF
+001010         IF FIB-REC-TRAILER
+001020             PERFORM 2200-RECONCILE-TRAILER THRU 2200-EXIT
+001030         ELSE
+001040             PERFORM 2100-RECONCILE-DETAIL THRU 2100-EXIT
+001050         END-IF
+001060         IF NOT WS-ABEND
+001070             READ FIBIN-FILE
+001080                 AT END
+001090                     SET WS-EOF TO TRUE
+001100             END-READ
+001110         END-IF
+001120     END-IF.
+001130 2000-EXIT.
+001140     EXIT.
+001150
+001160 2100-RECONCILE-DETAIL.
+001170     SET WS-C TO WS-A.
+001180     ADD WS-B TO WS-C
+001190         ON SIZE ERROR
+001200             DISPLAY 'RECON - ABEND - RECALC OVERFLOWED'
+001210             SET WS-ABEND TO TRUE
+001220             GO TO 2100-EXIT
+001230     END-ADD.
+001240     MOVE FIB-OUT-TERM-VALUE TO WS-EXPECTED-C.
+001250     ADD FIB-OUT-TERM-VALUE TO WS-ACTUAL-TOTAL.
+001260     ADD WS-C TO WS-RECALC-TOTAL.
+001270     ADD 1 TO WS-DETAIL-COUNT.
+001280     IF WS-C NOT = WS-EXPECTED-C
+001290         SET WS-MISMATCH TO TRUE
+001300         ADD 1 TO WS-MISMATCH-COUNT
+001310         DISPLAY 'RECON - MISMATCH AT SEQ ' FIB-OUT-SEQ-NO
+001320             ' EXPECTED ' WS-EXPECTED-C ' RECALCULATED ' WS-C
+001330     END-IF.
+001340     SET WS-A TO WS-B.
+001350     SET WS-B TO WS-C.
+001360 2100-EXIT.
+001370     EXIT.
+001380
+001390 2200-RECONCILE-TRAILER.
+001400     DISPLAY 'RECON - TRAILER TERM COUNT.....: '
+001410         FIB-TRLR-TERM-COUNT.
+001420     DISPLAY 'RECON - TRAILER FINAL VALUE....: '
+001430         FIB-TRLR-FINAL-VALUE.
+001440     DISPLAY 'RECON - TRAILER CONTROL TOTAL..: '
+001450         FIB-TRLR-CONTROL-TOTAL.
+001460     IF FIB-TRLR-TERM-COUNT NOT = WS-DETAIL-COUNT
+001470         SET WS-MISMATCH TO TRUE
+001480         DISPLAY 'RECON - TRAILER TERM COUNT DOES NOT MATCH '
+001490             'DETAIL RECORD COUNT'
+001500     END-IF.
+001510     IF FIB-TRLR-CONTROL-TOTAL NOT = WS-ACTUAL-TOTAL
+001520         SET WS-MISMATCH TO TRUE
+001530         DISPLAY 'RECON - TRAILER CONTROL TOTAL DOES NOT MATCH '
+001540             'DETAIL SUM'
+001550     END-IF.
+001560 2200-EXIT.
+001570     EXIT.
+001580
+001590 3000-FINALIZE.
+001600     CLOSE FIBIN-FILE.
+001610     DISPLAY 'RECON - ACTUAL TOTAL..: ' WS-ACTUAL-TOTAL.
+001620     DISPLAY 'RECON - RECALC TOTAL..: ' WS-RECALC-TOTAL.
+001630     DISPLAY 'RECON - MISMATCHES....: ' WS-MISMATCH-COUNT.
+001640     IF WS-ABEND
+001650         MOVE 16 TO RETURN-CODE
+001660     ELSE
+001670         IF WS-MISMATCH-COUNT > 0
+001680             OR WS-MISMATCH
+001690             OR WS-ACTUAL-TOTAL NOT = WS-RECALC-TOTAL
+001700             DISPLAY 'RECON - OUT OF BALANCE'
+001710             MOVE 8 TO RETURN-CODE
+001720         ELSE
+001730             DISPLAY 'RECON - IN BALANCE'
+001740             MOVE 0 TO RETURN-CODE
+001750         END-IF
+001760     END-IF.
+001770     DISPLAY '==========================================='.
+001780 3000-EXIT.
+001790     EXIT.
+001800
+001810 9999-EXIT.
+001820     STOP RUN.
