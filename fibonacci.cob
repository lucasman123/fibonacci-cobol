@@ -1,27 +1,355 @@
-000100 identification division.
-000200 program-id. HELLO.
-000300 
-000400 data division.
-000500     working-storage section.
-000600     01 WS-NAME pic A(30).
-000700     01 WS-ID pic 9(5) VALUE 12345.
-000800     01 WS-COUNT pic 9(5) VALUE 0.
-000900     01 WS-A pic 9(5) VALUE 0.
-001000     01 WS-B pic 9(5) VALUE 1.
-001100     01 WS-I pic 9(5) VALUE 2.
-001200     01 WS-C pic 9(5).
-001300
-001400     
-001500     procedure division.
-001600         A-PARA.
-001700         PERFORM B-PARA TEST AFTER until WS-COUNT>9.
-001800         STOP RUN.
-001900         
-002000         B-PARA.
-002100         SET WS-C TO WS-A.
-002200         ADD WS-B TO WS-C.
-002300         display WS-C.
-002400         SET WS-A TO WS-B.
-002500         SET WS-B TO WS-C.
-002600         ADD 1 TO WS-COUNT.
- 
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. HELLO.
+000120 AUTHOR. D-CHAMBERS.
+000130 INSTALLATION. BATCH-SYSTEMS.
+000140 DATE-WRITTEN. 01/05/2019.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------*
+000170* MODIFICATION HISTORY                                        *
+000180*--------------------------------------------------------------*
+000190* DATE       INIT  DESCRIPTION                                 *
+000200* 01/05/2019 DLC   ORIGINAL VERSION - GENERATE TEN TERMS OF    *
+000210*                  THE FIBONACCI SEQUENCE TO SYSOUT.           *
+000220* 08/09/2026 DLC   ADDED FIBOUT SEQUENTIAL FILE SO DOWNSTREAM  *
+000230*                  JOBS CAN CONSUME THE SEQUENCE INSTEAD OF    *
+000240*                  SCRAPING THE SPOOL LISTING.                *
+000250* 08/09/2026 DLC   TERM COUNT NOW COMES FROM THE PARMIN CARD   *
+000260*                  INSTEAD OF BEING HARDCODED, SO OPERATIONS   *
+000270*                  CAN RUN ANY NUMBER OF TERMS AT WILL.        *
+000280* 08/09/2026 DLC   ADD WS-B TO WS-C NOW CHECKS FOR SIZE ERROR  *
+000290*                  SO A TERM COUNT THAT WOULD OVERFLOW         *
+000300*                  PIC 9(05) IS FLAGGED AND ABENDED INSTEAD    *
+000310*                  OF SILENTLY WRAPPING.                       *
+000320* 08/09/2026 DLC   PARMIN CARD NOW CARRIES THE OPERATOR NAME    *
+000330*                  TOO, AND THE PROGRAM PRINTS A RUN-HEADER     *
+000340*                  BANNER (RUN ID, OPERATOR, DATE) BEFORE THE    *
+000350*                  LISTING SO BATCH LOGS ARE SELF-IDENTIFYING.  *
+000360* 08/09/2026 DLC   ADDED CHKPT FILE - A CHECKPOINT RECORD IS    *
+000370*                  WRITTEN EVERY N TERMS AND A PRIOR-RUN        *
+000380*                  CHECKPOINT IS PICKED BACK UP ON RESTART      *
+000390*                  INSTEAD OF REGENERATING THE WHOLE SERIES.    *
+000400* 08/09/2026 DLC   FIBOUT RECORD LAYOUT MOVED TO THE FIBREC     *
+000410*                  COPYBOOK SO OTHER PROGRAMS CAN SHARE IT.     *
+000420* 08/09/2026 DLC   PARMIN CARD NOW CARRIES A STARTING SEED      *
+000430*                  PAIR SO THE SAME PROGRAM CAN GENERATE        *
+000440*                  GENERALIZED SEQUENCES (E.G. LUCAS NUMBERS)   *
+000450*                  INSTEAD OF ALWAYS STARTING AT 0/1.           *
+000460* 08/09/2026 DLC   ADDED A TRAILER RECORD AFTER THE LAST FIBOUT *
+000470*                  DETAIL RECORD SHOWING TERM COUNT, FINAL      *
+000480*                  VALUE AND A SUM-OF-ALL-TERMS CONTROL TOTAL.  *
+000490* 08/09/2026 DLC   PARMIN RECORD LAYOUT MOVED TO THE SHARED     *
+000500*                  FIBPARM COPYBOOK SO RECON CAN READ THE SAME  *
+000510*                  STARTING SEED HELLO USED.  RESTART IS NOW    *
+000520*                  DRIVEN BY AN EXPLICIT PARMIN SWITCH RATHER   *
+000530*                  THAN BY CHKPT FILE PRESENCE, CHKPT IS        *
+000540*                  CLEARED ON A SUCCESSFUL RUN, THE BUILD LOOP  *
+000550*                  IS SKIPPED ENTIRELY WHEN A RESTART OR SEED   *
+000560*                  ALREADY SATISFIES THE TERM COUNT, AND WS-ID  *
+000570*                  IS NOW DERIVED FROM TIME-OF-DAY (OR TAKEN    *
+000580*                  FROM PARMIN) INSTEAD OF A FIXED LITERAL.     *
+000581* 08/09/2026 DLC   1750-READ-NEXT-CHKPT NOW RESTORES WS-C ALONG *
+000582*                  WITH WS-A/WS-B ON RESTART - IT WAS LEFT      *
+000583*                  UNINITIALIZED WHEN A RESTART LANDED EXACTLY  *
+000584*                  ON THE TARGET TERM COUNT, SO 3000-FINALIZE   *
+000585*                  WROTE A GARBAGE FIB-TRLR-FINAL-VALUE.        *
+000586* 08/09/2026 DLC   A RESTART NO LONGER JUST OPEN EXTENDS FIBOUT *
+000587*                  AT THE CHECKPOINT'S WS-COUNT - IT REBUILDS   *
+000588*                  FIBOUT THROUGH A SCRATCH FILE, KEEPING ONLY  *
+000589*                  THE FIRST CHKPT-COUNT DETAIL RECORDS, SO     *
+000590*                  DETAIL RECORDS WRITTEN BY THE ABENDED RUN    *
+000591*                  PAST THE LAST CHECKPOINT ARE NOT DUPLICATED. *
+000592*                  CHKPT-FILE IS ALSO NO LONGER TRUNCATED AT    *
+000593*                  INITIALIZATION ON A RESTART - IT IS OPENED   *
+000594*                  EXTEND SO THE CHECKPOINT JUST RESUMED FROM   *
+000595*                  SURVIVES UNTIL THIS RUN WRITES ITS OWN.      *
+000596*--------------------------------------------------------------*
+000597
+000610 ENVIRONMENT DIVISION.
+000620 INPUT-OUTPUT SECTION.
+000630 FILE-CONTROL.
+000640     SELECT OPTIONAL PARM-FILE ASSIGN TO PARMIN
+000650         ORGANIZATION IS SEQUENTIAL.
+000660     SELECT OPTIONAL FIB-OUTPUT-FILE ASSIGN TO FIBOUT
+000670         ORGANIZATION IS SEQUENTIAL
+000680         FILE STATUS IS WS-FIBOUT-STATUS.
+000690     SELECT OPTIONAL CHKPT-FILE ASSIGN TO CHKPT
+000700         ORGANIZATION IS SEQUENTIAL.
+000705     SELECT OPTIONAL FIB-SCRATCH-FILE ASSIGN TO FIBSCR
+000706         ORGANIZATION IS SEQUENTIAL
+000707         FILE STATUS IS WS-SCRATCH-STATUS.
+000710
+000720 DATA DIVISION.
+000730 FILE SECTION.
+000740 FD  PARM-FILE
+000750     RECORDING MODE IS F
+000760     LABEL RECORDS ARE STANDARD.
+000770     COPY FIBPARM.
+000780
+000790 FD  FIB-OUTPUT-FILE
+000800     RECORDING MODE IS F
+000810     LABEL RECORDS ARE STANDARD.
+000820     COPY FIBREC.
+000830
+000840 FD  CHKPT-FILE
+000850     RECORDING MODE IS F
+000860     LABEL RECORDS ARE STANDARD.
+000870 01  CHKPT-RECORD.
+000880     05  CHKPT-COUNT          PIC 9(05).
+000890     05  CHKPT-A              PIC 9(05).
+000900     05  CHKPT-B              PIC 9(05).
+000910     05  CHKPT-SUM-TOTAL      PIC 9(09).
+000920     05  FILLER               PIC X(06).
+000925
+000926 FD  FIB-SCRATCH-FILE
+000927     RECORDING MODE IS F
+000928     LABEL RECORDS ARE STANDARD.
+000929 01  FIB-SCR-RECORD           PIC X(30).
+000930
+000940 WORKING-STORAGE SECTION.
+000950*--------------------------------------------------------------*
+000960* FIBONACCI WORK FIELDS                                       *
+000970*--------------------------------------------------------------*
+000980 01  WS-NAME                  PIC A(30).
+000990 01  WS-ID                    PIC 9(05) VALUE ZERO.
+001000 01  WS-TERM-COUNT            PIC 9(05) VALUE 10.
+001010 01  WS-COUNT                 PIC 9(05) VALUE 0.
+001020 01  WS-A                     PIC 9(05) VALUE 0.
+001030 01  WS-B                     PIC 9(05) VALUE 1.
+001040 01  WS-I                     PIC 9(05) VALUE 2.
+001050 01  WS-C                     PIC 9(05).
+001060 01  WS-SUM-TOTAL             PIC 9(09) VALUE 0.
+001065 01  WS-REPOS-COUNT           PIC 9(05) VALUE 0.
+001070
+001080 01  WS-SWITCHES.
+001090     05  WS-ABEND-SW           PIC X(01) VALUE 'N'.
+001100         88  WS-ABEND                    VALUE 'Y'.
+001110         88  WS-NO-ABEND                 VALUE 'N'.
+001120     05  WS-RESTART-SW         PIC X(01) VALUE 'N'.
+001130         88  WS-RESTARTED                VALUE 'Y'.
+001140         88  WS-NOT-RESTARTED            VALUE 'N'.
+001150     05  WS-CHKPT-EOF-SW       PIC X(01) VALUE 'N'.
+001160         88  WS-CHKPT-EOF                VALUE 'Y'.
+001165     05  WS-FIBOUT-EOF-SW      PIC X(01) VALUE 'N'.
+001166         88  WS-FIBOUT-EOF               VALUE 'Y'.
+001167     05  WS-SCRATCH-EOF-SW     PIC X(01) VALUE 'N'.
+001168         88  WS-SCRATCH-EOF              VALUE 'Y'.
+001170 01  WS-FIBOUT-STATUS         PIC X(02) VALUE '00'.
+001175 01  WS-SCRATCH-STATUS        PIC X(02) VALUE '00'.
+001180 01  WS-CKPT-INTERVAL         PIC 9(05) VALUE 5.
+001190 01  WS-CKPT-QUOT             PIC 9(05).
+001200 01  WS-CKPT-REM              PIC 9(05).
+001210
+001220 01  WS-RUN-DATE                  PIC 9(08).
+001230 01  WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+001240     05  WS-RUN-DATE-CCYY         PIC 9(04).
+001250     05  WS-RUN-DATE-MM           PIC 9(02).
+001260     05  WS-RUN-DATE-DD           PIC 9(02).
+001270 01  WS-TIME-OF-DAY               PIC 9(08).
+001280 01  WS-TIME-DIV                  PIC 9(03).
+001290 PROCEDURE DIVISION.
+001300 0000-MAINLINE.
+001310     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001320     IF WS-COUNT < WS-TERM-COUNT
+001330         PERFORM 2000-BUILD-FIBONACCI THRU 2000-EXIT
+001340             TEST AFTER UNTIL WS-COUNT >= WS-TERM-COUNT
+001350                 OR WS-ABEND
+001360     END-IF.
+001370     IF WS-ABEND
+001380         GO TO 9000-OVERFLOW-ABEND
+001390     END-IF.
+001400     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+001410     GO TO 9999-EXIT.
+001420
+001430 1000-INITIALIZE.
+001440     INITIALIZE PARM-RECORD.
+001450     OPEN INPUT PARM-FILE.
+001460     READ PARM-FILE
+001470         AT END
+001480             MOVE 10 TO WS-TERM-COUNT
+001490             MOVE SPACES TO PARM-OPERATOR-NAME
+001500     END-READ.
+001510     IF PARM-TERM-COUNT NUMERIC AND PARM-TERM-COUNT > 0
+001520         MOVE PARM-TERM-COUNT TO WS-TERM-COUNT
+001530     END-IF.
+001540     IF PARM-OPERATOR-NAME = SPACES
+001550         MOVE 'UNKNOWN OPERATOR' TO WS-NAME
+001560     ELSE
+001570         MOVE PARM-OPERATOR-NAME TO WS-NAME
+001580     END-IF.
+001590     IF PARM-CKPT-INTERVAL NUMERIC AND PARM-CKPT-INTERVAL > 0
+001600         MOVE PARM-CKPT-INTERVAL TO WS-CKPT-INTERVAL
+001610     END-IF.
+001620     IF PARM-SEED-SUPPLIED AND PARM-SEED-A NUMERIC
+001630             AND PARM-SEED-B NUMERIC
+001640         MOVE PARM-SEED-A TO WS-A
+001650         MOVE PARM-SEED-B TO WS-B
+001660     END-IF.
+001670     CLOSE PARM-FILE.
+001680     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001690     ACCEPT WS-TIME-OF-DAY FROM TIME.
+001700     DIVIDE WS-TIME-OF-DAY BY 100000 GIVING WS-TIME-DIV
+001710         REMAINDER WS-ID.
+001720     IF PARM-RUN-ID NUMERIC AND PARM-RUN-ID > 0
+001730         MOVE PARM-RUN-ID TO WS-ID
+001740     END-IF.
+001750     PERFORM 1500-PRINT-BANNER THRU 1500-EXIT.
+001760     IF PARM-RESTART-REQUESTED
+001770         PERFORM 1700-CHECK-RESTART THRU 1700-EXIT
+001780     END-IF.
+001790     IF WS-RESTARTED
+001800         PERFORM 1650-REPOSITION-FIBOUT THRU 1650-EXIT
+001810         OPEN EXTEND CHKPT-FILE
+001820     ELSE
+001830         OPEN OUTPUT FIB-OUTPUT-FILE
+001840         OPEN OUTPUT CHKPT-FILE
+001850     END-IF.
+001860 1000-EXIT.
+001870     EXIT.
+001880
+001890 1500-PRINT-BANNER.
+001900     DISPLAY '==========================================='.
+001910     DISPLAY 'HELLO - FIBONACCI SEQUENCE GENERATOR'.
+001920     DISPLAY 'RUN ID....: ' WS-ID.
+001930     DISPLAY 'OPERATOR..: ' WS-NAME.
+001940     DISPLAY 'RUN DATE..: ' WS-RUN-DATE-MM '/' WS-RUN-DATE-DD '/'
+001950         WS-RUN-DATE-CCYY.
+001960     DISPLAY '==========================================='.
+001970 1500-EXIT.
+001980     EXIT.
+001990
+002000 1650-REPOSITION-FIBOUT.
+002010     MOVE 0 TO WS-REPOS-COUNT.
+002020     OPEN INPUT FIB-OUTPUT-FILE.
+002030     IF WS-FIBOUT-STATUS NOT = '00'
+002040         OPEN OUTPUT FIB-OUTPUT-FILE
+002050         GO TO 1650-EXIT
+002060     END-IF.
+002070     OPEN OUTPUT FIB-SCRATCH-FILE.
+002071     IF WS-SCRATCH-STATUS NOT = '00'
+002072         DISPLAY 'HELLO - ABEND - FIBSCR OPEN FAILED, STATUS '
+002073             WS-SCRATCH-STATUS
+002074         MOVE 16 TO RETURN-CODE
+002075         CLOSE FIB-OUTPUT-FILE
+002076         GO TO 9999-EXIT
+002077     END-IF.
+002080     PERFORM 1660-SAVE-FIBOUT-RECORD THRU 1660-EXIT
+002090         UNTIL WS-FIBOUT-EOF OR WS-REPOS-COUNT >= WS-COUNT.
+002100     CLOSE FIB-OUTPUT-FILE.
+002110     CLOSE FIB-SCRATCH-FILE.
+002120     OPEN OUTPUT FIB-OUTPUT-FILE.
+002130     OPEN INPUT FIB-SCRATCH-FILE.
+002140     PERFORM 1670-RESTORE-FIBOUT-RECORD THRU 1670-EXIT
+002150         UNTIL WS-SCRATCH-EOF.
+002160     CLOSE FIB-SCRATCH-FILE.
+002170 1650-EXIT.
+002180     EXIT.
+002190
+002200 1660-SAVE-FIBOUT-RECORD.
+002210     READ FIB-OUTPUT-FILE
+002220         AT END
+002230             SET WS-FIBOUT-EOF TO TRUE
+002240         NOT AT END
+002250             MOVE FIB-OUT-RECORD TO FIB-SCR-RECORD
+002260             WRITE FIB-SCR-RECORD
+002270             ADD 1 TO WS-REPOS-COUNT
+002280     END-READ.
+002290 1660-EXIT.
+002300     EXIT.
+002310
+002320 1670-RESTORE-FIBOUT-RECORD.
+002330     READ FIB-SCRATCH-FILE
+002340         AT END
+002350             SET WS-SCRATCH-EOF TO TRUE
+002360         NOT AT END
+002370             MOVE FIB-SCR-RECORD TO FIB-OUT-RECORD
+002380             WRITE FIB-OUT-RECORD
+002390     END-READ.
+002400 1670-EXIT.
+002410     EXIT.
+002420
+002430 1700-CHECK-RESTART.
+002440     OPEN INPUT CHKPT-FILE.
+002450     PERFORM 1750-READ-NEXT-CHKPT THRU 1750-EXIT.
+002460     PERFORM 1750-READ-NEXT-CHKPT THRU 1750-EXIT
+002470         UNTIL WS-CHKPT-EOF.
+002480     CLOSE CHKPT-FILE.
+002490     IF WS-RESTARTED
+002500         DISPLAY 'HELLO - RESTARTING FROM CHECKPOINT AT TERM '
+002510             WS-COUNT
+002520     END-IF.
+002530 1700-EXIT.
+002540     EXIT.
+002550
+002560 1750-READ-NEXT-CHKPT.
+002570     READ CHKPT-FILE
+002580         AT END
+002590             SET WS-CHKPT-EOF TO TRUE
+002600         NOT AT END
+002610             MOVE CHKPT-COUNT TO WS-COUNT
+002620             MOVE CHKPT-A TO WS-A
+002630             MOVE CHKPT-B TO WS-B
+002640             MOVE CHKPT-B TO WS-C
+002650             MOVE CHKPT-SUM-TOTAL TO WS-SUM-TOTAL
+002660             SET WS-RESTARTED TO TRUE
+002670     END-READ.
+002680 1750-EXIT.
+002690     EXIT.
+002700
+002710 2000-BUILD-FIBONACCI.
+002720     SET WS-C TO WS-A.
+002730     ADD WS-B TO WS-C
+002740         ON SIZE ERROR
+002750             SET WS-ABEND TO TRUE
+002760             GO TO 2000-EXIT
+002770     END-ADD.
+002780     DISPLAY WS-C.
+002790     SET FIB-REC-DETAIL TO TRUE.
+002800     MOVE WS-COUNT TO FIB-OUT-SEQ-NO.
+002810     MOVE WS-C TO FIB-OUT-TERM-VALUE.
+002820     WRITE FIB-OUT-RECORD.
+002830     ADD WS-C TO WS-SUM-TOTAL.
+002840     SET WS-A TO WS-B.
+002850     SET WS-B TO WS-C.
+002860     ADD 1 TO WS-COUNT.
+002870     DIVIDE WS-COUNT BY WS-CKPT-INTERVAL
+002880         GIVING WS-CKPT-QUOT
+002890         REMAINDER WS-CKPT-REM.
+002900     IF WS-CKPT-REM = 0
+002910         PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+002920     END-IF.
+002930 2000-EXIT.
+002940     EXIT.
+002950
+002960 2500-WRITE-CHECKPOINT.
+002970     MOVE WS-COUNT TO CHKPT-COUNT.
+002980     MOVE WS-A TO CHKPT-A.
+002990     MOVE WS-B TO CHKPT-B.
+003000     MOVE WS-SUM-TOTAL TO CHKPT-SUM-TOTAL.
+003010     WRITE CHKPT-RECORD.
+003020 2500-EXIT.
+003030     EXIT.
+003040
+003050 3000-FINALIZE.
+003060     SET FIB-REC-TRAILER TO TRUE.
+003070     MOVE WS-COUNT TO FIB-TRLR-TERM-COUNT.
+003080     MOVE WS-C TO FIB-TRLR-FINAL-VALUE.
+003090     MOVE WS-SUM-TOTAL TO FIB-TRLR-CONTROL-TOTAL.
+003100     WRITE FIB-TRAILER-RECORD.
+003110     CLOSE FIB-OUTPUT-FILE.
+003120     CLOSE CHKPT-FILE.
+003130     OPEN OUTPUT CHKPT-FILE.
+003140     CLOSE CHKPT-FILE.
+003150 3000-EXIT.
+003160     EXIT.
+003170
+003180 9000-OVERFLOW-ABEND.
+003190     DISPLAY 'HELLO - ABEND - WS-C OVERFLOWED PIC 9(05) AT TERM '
+003200         WS-COUNT.
+003210     DISPLAY 'HELLO - RUN TERMINATED, OUTPUT IS INCOMPLETE'.
+003220     MOVE 16 TO RETURN-CODE.
+003230     CLOSE FIB-OUTPUT-FILE.
+003240     CLOSE CHKPT-FILE.
+003250     GO TO 9999-EXIT.
+003260
+003270 9999-EXIT.
+003280     STOP RUN.
