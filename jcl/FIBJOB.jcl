@@ -0,0 +1,101 @@
+//FIBJOB   JOB (ACCTNO),'FIBONACCI BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* FIBJOB - RUNS HELLO TO GENERATE THE FIBONACCI SEQUENCE AND   *
+//* PLACES IT ON THE OVERNIGHT BATCH SCHEDULE.                   *
+//*--------------------------------------------------------------*
+//* MODIFICATION HISTORY                                         *
+//* DATE       INIT  DESCRIPTION                                 *
+//* 08/09/2026 DLC   ORIGINAL VERSION.                            *
+//* 08/09/2026 DLC   PARMIN RECORD NOW CARRIES A SEED-OVERRIDE     *
+//*                  SWITCH AND STARTING SEED PAIR SO OPERATIONS   *
+//*                  CAN RUN GENERALIZED SEQUENCES (E.G. LUCAS      *
+//*                  NUMBERS) FROM THE SAME PARAMETER CARD.         *
+//* 08/09/2026 DLC   FIBOUT CHANGED TO DISP=MOD SO THIS JOB CAN BE  *
+//*                  RUN NIGHT AFTER NIGHT WITHOUT A DELETE STEP -  *
+//*                  DISP=NEW FAILED ALLOCATION ON THE SECOND NIGHT *
+//*                  ONCE THE FIRST NIGHT'S RUN HAD CATALOGUED THE  *
+//*                  DATA SET.  RECON'S STEP NOW ALSO GETS ITS OWN  *
+//*                  PARMIN DD SO IT LEARNS THE STARTING SEED A     *
+//*                  SEEDED RUN USED INSTEAD OF ASSUMING 0/1.       *
+//* 08/09/2026 DLC   DISP=MOD ON FIBOUT MADE OPEN OUTPUT POSITION   *
+//*                  AT END-OF-FILE INSTEAD OF TRUNCATING, SO EVERY *
+//*                  ORDINARY (NON-RESTART) RUN APPENDED ONTO THE   *
+//*                  PRIOR NIGHT'S FIBOUT RATHER THAN STARTING IT   *
+//*                  FRESH.  THE JCL NOW MAKES THE RESTART/FRESH    *
+//*                  DISTINCTION EXPLICIT VIA THE FIBDISP SYMBOLIC  *
+//*                  INSTEAD OF LEANING ON OPEN OUTPUT TO RESET THE *
+//*                  DATA SET: FIBDISP DEFAULTS TO NEW, AND STEP005 *
+//*                  DELETES ANY LEFTOVER FIBOUT AHEAD OF STEP010   *
+//*                  SO A FRESH RUN ALWAYS STARTS CLEAN.  OPERATIONS*
+//*                  OVERRIDE FIBDISP TO MOD (ALONGSIDE PARMIN'S    *
+//*                  PARM-RESTART-SW='Y') WHEN RESUBMITTING A       *
+//*                  RESTART, WHICH SKIPS STEP005 AND LEAVES FIBOUT *
+//*                  IN PLACE FOR HELLO TO REBUILD THROUGH THE NEW  *
+//*                  FIBSCR SCRATCH DATA SET UP TO THE CHECKPOINT.  *
+//*--------------------------------------------------------------*
+// SET FIBDISP=NEW
+//*
+//IFFRESH  IF (FIBDISP EQ 'NEW') THEN
+//STEP005  EXEC PGM=IEFBR14
+//FIBOUT   DD DSN=BATCH.FIBONACCI.FIBOUT,DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=3000)
+//IFFRESH  ENDIF
+//*
+//STEP010  EXEC PGM=HELLO
+//STEPLIB  DD DSN=BATCH.FIBONACCI.LOADLIB,DISP=SHR
+//*
+//* PARMIN CARRIES THE TERM COUNT, OPERATOR NAME, STARTING SEED  *
+//* PAIR AND CHECKPOINT INTERVAL FOR THE RUN.                    *
+//PARMIN   DD DSN=BATCH.FIBONACCI.PARMIN,DISP=SHR
+//*
+//* FIBOUT IS THE SEQUENTIAL DETAIL/TRAILER FILE PICKED UP BY    *
+//* DOWNSTREAM REPORTING AND BY THE RECON STEP BELOW.  ON A      *
+//* FRESH RUN (FIBDISP=NEW) STEP005 ABOVE GUARANTEES IT DOES NOT *
+//* EXIST YET, SO DISP=NEW ALWAYS SUCCEEDS AND OPEN OUTPUT       *
+//* ALWAYS STARTS THE DATA SET CLEAN.  ON A RESTART (FIBDISP     *
+//* OVERRIDDEN TO MOD) STEP005 IS SKIPPED AND FIBOUT KEEPS       *
+//* WHATEVER THE ABENDED RUN LEFT BEHIND, WHICH HELLO OPENS FOR  *
+//* INPUT FIRST TO REBUILD THROUGH FIBSCR UP TO THE CHECKPOINT.  *
+//FIBOUT   DD DSN=BATCH.FIBONACCI.FIBOUT,DISP=(&FIBDISP,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=3000)
+//*
+//* FIBSCR IS A WORK DATA SET HELLO USES ON A RESTART TO REBUILD *
+//* FIBOUT THROUGH THE CHECKPOINT'S RECORD COUNT WITHOUT         *
+//* DUPLICATING DETAIL RECORDS THE ABENDED RUN WROTE PAST IT.    *
+//FIBSCR   DD DSN=&&FIBSCR,DISP=(,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=3000)
+//*
+//* CHKPT HOLDS THE RESTART CHECKPOINT.  DISP=MOD SO A RESTARTED *
+//* RUN CAN STILL READ WHATEVER CHECKPOINT THE PRIOR ABENDED RUN *
+//* LEFT BEHIND BEFORE HELLO REWRITES IT FOR THIS RUN.  HELLO    *
+//* ITSELF CLEARS CHKPT'S CONTENT ON A SUCCESSFUL RUN AND ONLY   *
+//* TREATS IT AS A RESTART WHEN PARMIN'S RESTART SWITCH IS SET,  *
+//* SO CATLG/CATLG HERE (KEEP THE DATA SET EITHER WAY) IS        *
+//* CORRECT - AN OVERFLOW ABEND IS A NORMAL-RC STEP COMPLETION   *
+//* (STOP RUN WITH RETURN-CODE 16, NOT A JCL-LEVEL ABEND), SO A  *
+//* DELETE-ON-NORMAL DISPOSITION WOULD DISCARD THE CHECKPOINT ON *
+//* PRECISELY THE RUN THAT NEEDS IT KEPT FOR THE NEXT RESTART.   *
+//CHKPT    DD DSN=BATCH.FIBONACCI.CHKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=3000)
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP010 RETURNS RC=16 IF THE SEQUENCE OVERFLOWED PIC 9(05) - *
+//* FIBOUT IS NOT COMPLETE IN THAT CASE AND MUST NOT BE TREATED  *
+//* AS FINAL, SO STEP020 IS SKIPPED WHEN STEP010 FAILS.          *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=RECON,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=BATCH.FIBONACCI.LOADLIB,DISP=SHR
+//*
+//* RECON INDEPENDENTLY RECOMPUTES THE SEQUENCE AND BALANCES IT  *
+//* AGAINST FIBOUT BEFORE THE RUN IS CONSIDERED FINAL.  RECON    *
+//* READS THE SAME PARMIN CARD STEP010 USED SO A SEEDED RUN'S    *
+//* STARTING PAIR IS RECOMPUTED FROM THE ACTUAL SEED.            *
+//FIBIN    DD DSN=BATCH.FIBONACCI.FIBOUT,DISP=SHR
+//PARMIN   DD DSN=BATCH.FIBONACCI.PARMIN,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
