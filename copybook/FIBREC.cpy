@@ -0,0 +1,30 @@
+000100*--------------------------------------------------------------*
+000200* FIBREC - FIBONACCI SEQUENCE OUTPUT RECORD LAYOUT             *
+000300*--------------------------------------------------------------*
+000400* INSTALLATION. BATCH-SYSTEMS.                                 *
+000500* ANY PROGRAM THAT READS OR WRITES THE FIBOUT SEQUENTIAL FILE  *
+000600* SHOULD COPY THIS MEMBER RATHER THAN REDEFINING THE FIELDS    *
+000700* BY HAND, SO ALL CONSUMERS STAY IN STEP WITH THE PRODUCER.    *
+000800*--------------------------------------------------------------*
+000900* MODIFICATION HISTORY                                        *
+001000*--------------------------------------------------------------*
+001100* DATE       INIT  DESCRIPTION                                 *
+001200* 08/09/2026 DLC   ORIGINAL VERSION - PULLED OUT OF HELLO.     *
+001250* 08/09/2026 DLC   ADDED FIB-REC-TYPE SO A TRAILER RECORD CAN  *
+001260*                  CARRY THE RUN CONTROL TOTALS BEHIND THE     *
+001270*                  DETAIL RECORDS, AND ADDED THE FIB-TRAILER-  *
+001280*                  RECORD REDEFINITION FOR THAT VIEW.          *
+001300*--------------------------------------------------------------*
+001400 01  FIB-OUT-RECORD.
+001410     05  FIB-REC-TYPE         PIC X(01).
+001420         88  FIB-REC-DETAIL           VALUE 'D'.
+001430         88  FIB-REC-TRAILER          VALUE 'T'.
+001500     05  FIB-OUT-SEQ-NO       PIC 9(05).
+001600     05  FIB-OUT-TERM-VALUE   PIC 9(05).
+001700     05  FILLER               PIC X(19).
+001800 01  FIB-TRAILER-RECORD REDEFINES FIB-OUT-RECORD.
+001810     05  FIB-TRLR-TYPE            PIC X(01).
+001820     05  FIB-TRLR-TERM-COUNT      PIC 9(05).
+001830     05  FIB-TRLR-FINAL-VALUE     PIC 9(05).
+001840     05  FIB-TRLR-CONTROL-TOTAL   PIC 9(09).
+001850     05  FILLER                   PIC X(10).
