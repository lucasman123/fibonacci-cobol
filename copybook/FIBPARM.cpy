@@ -0,0 +1,28 @@
+000100*--------------------------------------------------------------*
+000200* FIBPARM - PARMIN PARAMETER CARD LAYOUT                       *
+000300*--------------------------------------------------------------*
+000400* INSTALLATION. BATCH-SYSTEMS.                                 *
+000500* ANY PROGRAM THAT READS THE PARMIN PARAMETER CARD (HELLO,     *
+000600* RECON, ...) SHOULD COPY THIS MEMBER RATHER THAN REDEFINING   *
+000700* THE FIELDS BY HAND, SO THE STARTING SEED PAIR AND EVERY      *
+000800* OTHER PARAMETER STAY IN STEP ACROSS ALL CONSUMERS.           *
+000900*--------------------------------------------------------------*
+001000* MODIFICATION HISTORY                                        *
+001100*--------------------------------------------------------------*
+001200* DATE       INIT  DESCRIPTION                                 *
+001300* 08/09/2026 DLC   ORIGINAL VERSION - PULLED OUT OF HELLO SO   *
+001400*                  RECON CAN SHARE THE SAME STARTING SEED      *
+001500*                  PAIR INSTEAD OF ASSUMING 0/1.               *
+001600*--------------------------------------------------------------*
+001700 01  PARM-RECORD.
+001800     05  PARM-TERM-COUNT      PIC 9(05).
+001900     05  PARM-OPERATOR-NAME   PIC A(30).
+002000     05  PARM-CKPT-INTERVAL   PIC 9(05).
+002100     05  PARM-SEED-OVERRIDE   PIC X(01).
+002200         88  PARM-SEED-SUPPLIED      VALUE 'Y'.
+002300     05  PARM-SEED-A          PIC 9(05).
+002400     05  PARM-SEED-B          PIC 9(05).
+002500     05  PARM-RESTART-SW      PIC X(01).
+002600         88  PARM-RESTART-REQUESTED  VALUE 'Y'.
+002700     05  PARM-RUN-ID          PIC 9(05).
+002800     05  FILLER               PIC X(23).
